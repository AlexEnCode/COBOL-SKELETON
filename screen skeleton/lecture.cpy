@@ -1,126 +1,173 @@
-           MOVE "           IDENTIFICATION DIVISION."               
+           MOVE "           IDENTIFICATION DIVISION."
            TO SKELETON
            WRITE SKELETON    .
-           MOVE "           PROGRAM-ID. lecture."                
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           PROGRAM-ID. lecture."
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE " "                                      
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "           ENVIRONMENT DIVISION."                  
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
       
            MOVE "           INPUT-OUTPUT SECTION."                  
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "           FILE-CONTROL."                          
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE '              SELECT InputFile ASSIGN TO "fichier.dat"' 
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE '                   ORGANIZATION IS LINE SEQUENTIAL.'    
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE '               SELECT OutputFile ASSIGN TO "new.dat"'  
             TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE '                   ORGANIZATION IS LINE SEQUENTIAL.'  
              TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE " "                                      
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "           DATA DIVISION."                         
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "           FILE SECTION."                          
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "           FD  InputFile."                         
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "           01  InputRecord."                       
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "               COPY RECORD-FORMAT."                
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "           FD  OutputFile."                        
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "           01  OutputRecord."                      
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "               COPY RECORD-FORMAT."                
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE " "                                      
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "           WORKING-STORAGE SECTION."               
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "           01  EndOfFile      PIC X VALUE 'N'."    
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE " "                                      
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "           PROCEDURE DIVISION."                    
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "           Main-Procedure."                        
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "               OPEN INPUT InputFile"               
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "               OPEN OUTPUT OutputFile"             
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE " "                                      
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "               PERFORM UNTIL EndOfFile = 'Y'"      
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "                   READ InputFile INTO InputRecord" 
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "                       AT END"                     
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "                           MOVE 'Y' TO EndOfFile"  
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "                       NOT AT END"                 
            TO SKELETON
            WRITE SKELETON.
-           MOVE "                MOVE InputRecord TO OutputRecord" 
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "                MOVE InputRecord TO OutputRecord"
            TO SKELETON
-           MOVE "                WRITE OutputRecord"     
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "                WRITE OutputRecord"
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "                   END-READ"                       
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "               END-PERFORM"                        
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE " "                                      
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "               CLOSE InputFile"                    
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE "               CLOSE OutputFile"                  
             TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
            MOVE " "                                      
            TO SKELETON
            WRITE SKELETON.
-           MOVE "               STOP RUN."                          
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "               STOP RUN."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           END PROGRAM lecture."
            TO SKELETON
            WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
