@@ -0,0 +1,144 @@
+           MOVE "           IDENTIFICATION DIVISION."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           PROGRAM-ID. tri."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE " "
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           ENVIRONMENT DIVISION."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           INPUT-OUTPUT SECTION."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           FILE-CONTROL."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE '              SELECT InputFile ASSIGN TO "fichier.dat"'
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE '                   ORGANIZATION IS LINE SEQUENTIAL.'
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE '              SELECT OutputFile ASSIGN TO "trie.dat"'
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE '                   ORGANIZATION IS LINE SEQUENTIAL.'
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE '          SELECT SortWorkFile ASSIGN TO "travail.tmp".'
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE " "
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           DATA DIVISION."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           FILE SECTION."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           FD  InputFile."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           01  InputRecord."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "               COPY RECORD-FORMAT."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           FD  OutputFile."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           01  OutputRecord."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "               COPY RECORD-FORMAT."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           SD  SortWorkFile."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           01  SortRecord."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "               COPY RECORD-FORMAT."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE " "
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           PROCEDURE DIVISION."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           Main-Procedure."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "      * Replace SortKey with the field(s) to sort on."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "      * Swap ASCENDING/DESCENDING to reverse order."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "               SORT SortWorkFile"
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "                   ON ASCENDING KEY SortKey OF"
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "                       SortRecord"
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "                   USING InputFile"
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "                   GIVING OutputFile"
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE " "
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "               STOP RUN."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           END PROGRAM tri."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
