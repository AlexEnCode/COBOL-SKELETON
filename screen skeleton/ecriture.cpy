@@ -0,0 +1,129 @@
+           MOVE "           IDENTIFICATION DIVISION."
+           TO SKELETON
+           WRITE SKELETON    .
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           PROGRAM-ID. ecriture."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE " "
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           ENVIRONMENT DIVISION."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+
+           MOVE "           INPUT-OUTPUT SECTION."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           FILE-CONTROL."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE '              SELECT OutputFile ASSIGN TO "new.dat"'
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE '                   ORGANIZATION IS LINE SEQUENTIAL.'
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE " "
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           DATA DIVISION."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           FILE SECTION."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           FD  OutputFile."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           01  OutputRecord."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "               COPY RECORD-FORMAT."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE " "
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           WORKING-STORAGE SECTION."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           01  EndOfData      PIC X VALUE 'N'."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE " "
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           PROCEDURE DIVISION."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           Main-Procedure."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "               OPEN OUTPUT OutputFile"
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE " "
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "               PERFORM UNTIL EndOfData = 'Y'"
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "                   MOVE SPACES TO OutputRecord"
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "                   WRITE OutputRecord"
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "                   MOVE 'Y' TO EndOfData"
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "               END-PERFORM"
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE " "
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "               CLOSE OutputFile"
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE " "
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "               STOP RUN."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
+           MOVE "           END PROGRAM ecriture."
+           TO SKELETON
+           WRITE SKELETON.
+           ADD 1 TO WS-LINES-WRITTEN.
