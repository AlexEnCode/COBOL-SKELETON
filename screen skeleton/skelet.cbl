@@ -1,19 +1,58 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. skeket.
        AUTHOR. AlexEnCode.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-        SELECT OUTPUTFILE ASSIGN TO "new.cbl"
+        SELECT OUTPUTFILE ASSIGN TO WS-OUTPUT-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT CONTROLFILE ASSIGN TO "control.dat"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT AUDITLOG ASSIGN TO "audit.log"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT COPYSRC ASSIGN TO WS-SRC-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT NEWCOPYBOOK ASSIGN TO WS-NEW-COPYBOOK-FILE
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT SUBFILE ASSIGN TO WS-SUB-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+        SELECT JCLFILE ASSIGN TO WS-JCL-FILENAME
         ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD  OUTPUTFILE.
        01  SKELETON  PIC X(80).
-       
+
+       FD  CONTROLFILE.
+       01  CONTROL-FILE-RECORD.
+           05 CTL-APP-NAME        PIC X(8).
+           05 CTL-AUTHOR          PIC X(8).
+           05 CTL-CHOICE          PIC X(2).
+
+       FD  AUDITLOG.
+       01  AUDIT-RECORD           PIC X(80).
+
+       FD  COPYSRC.
+       01  COPYSRC-LINE           PIC X(72).
+
+       FD  NEWCOPYBOOK.
+       01  NEW-COPYBOOK-RECORD    PIC X(80).
+
+       FD  SUBFILE.
+       01  SUB-RECORD             PIC X(80).
+
+       FD  JCLFILE.
+       01  JCL-RECORD             PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-OPTIONS.
            05 WS-APP-NAME        PIC X(8).
@@ -22,12 +61,103 @@
        01 WS-MESSAGE.
            05 WS-MSG             PIC X(100).
        01  WS-EXIT-FLAG           PIC X VALUE 'N'.
-       
+       01  WS-QUIT-CONFIRM        PIC X.
+       01  WS-LAST-PARAGRAPH      PIC X(30).
+
+       01  WS-OUTPUT-CONTROL.
+           05 WS-OUTPUT-FILENAME  PIC X(20).
+           05 WS-OUTPUT-OPEN-FLAG PIC X VALUE 'N'.
+           05 WS-LINES-WRITTEN    PIC 9(4) VALUE 0.
+           05 WS-LINES-BEFORE     PIC 9(4).
+           05 WS-LINES-DELTA      PIC 9(4).
+           05 WS-CHOICE-COUNT     PIC 9(3) VALUE 0.
+
+       01  WS-VALIDATION.
+           05 WS-CHECK-NAME       PIC X(8).
+           05 WS-VALID-NAME-FLAG  PIC X.
+           05 WS-SEEN-SPACE       PIC X.
+           05 WS-NAME-IDX         PIC 9(2).
+           05 WS-NAME-CHAR        PIC X.
+
+       01  WS-MERGE-VARS.
+           05 WS-MERGE-COUNT      PIC 9(1).
+           05 WS-MERGE-IDX        PIC 9(1).
+           05 WS-MERGE-IDX-DISP   PIC 9(1).
+           05 WS-MERGE-LINE       PIC X(72).
+
+       01  WS-SQL-VARS.
+           05 WS-TABLE-NAME       PIC X(30).
+           05 WS-SQL-LINE         PIC X(72).
+
+       01  WS-CURSOR-VARS.
+           05 WS-SRC-COPYBOOK     PIC X(12).
+           05 WS-SRC-FILENAME     PIC X(20).
+           05 WS-COPY-EOF         PIC X VALUE 'N'.
+           05 WS-COPY-LINE        PIC X(72).
+           05 WS-COPY-TRIMMED     PIC X(72).
+           05 WS-TOKEN-LEVEL      PIC X(4).
+           05 WS-TOKEN-NAME       PIC X(30).
+           05 WS-TOKEN-REST       PIC X(72).
+           05 WS-HOSTVAR-COUNT    PIC 9(2) VALUE 0.
+           05 WS-HOSTVAR-IDX      PIC 9(2).
+           05 WS-HOSTVAR-NAME     PIC X(30) OCCURS 20 TIMES.
+           05 WS-FETCH-LIST       PIC X(250).
+           05 WS-FETCH-PTR        PIC 9(3).
+           05 WS-COPYBOOK-RECORD-NAME PIC X(30).
+           05 WS-REC-NAME-LEN     PIC 9(3).
+
+       01  WS-SUBROUTINE-CATALOG.
+           05 WS-SUB-COUNT        PIC 9(2) VALUE 0.
+           05 WS-SUB-ENTRY OCCURS 10 TIMES.
+               10 WS-SUB-NAME      PIC X(8).
+               10 WS-SUB-PARAMS    PIC X(60).
+               10 WS-SUB-RECORDNAME PIC X(30).
+           05 WS-SUB-IDX           PIC 9(2).
+           05 WS-SUB-CHOICE        PIC 9(2).
+           05 WS-SUB-FILENAME      PIC X(20).
+
+       01  WS-COPYBOOK-WIZARD.
+           05 WS-NEW-COPYBOOK-NAME PIC X(8).
+           05 WS-NEW-COPYBOOK-FILE PIC X(16).
+           05 WS-FIELD-LEVEL       PIC X(2).
+           05 WS-FIELD-NAME        PIC X(30).
+           05 WS-FIELD-PIC         PIC X(30).
+           05 WS-FIELD-OCCURS      PIC X(3).
+           05 WS-MORE-FIELDS       PIC X VALUE 'Y'.
+           05 WS-WIZARD-LINE       PIC X(72).
+
+       01  WS-INTEGRATE-COPYBOOK.
+           05 WS-KNOWN-CPY-NAME    PIC X(8) OCCURS 14 TIMES.
+           05 WS-KNOWN-CPY-COUNT   PIC 9(2) VALUE 0.
+           05 WS-KNOWN-IDX         PIC 9(2).
+           05 WS-CPY-CHOICE-NUM    PIC 9(2).
+           05 WS-CPY-TARGET        PIC X.
+           05 WS-CPY-FILE-DETAILS  PIC X(20).
+           05 WS-CPY-CHECK-RC      PIC 9(9) COMP-5.
+           05 WS-AUDIT-FILENAME    PIC X(20) VALUE "audit.log".
+
+       01  WS-PARAGRAPH-LIST.
+           05 WS-PARA-COUNT        PIC 9(2) VALUE 0.
+           05 WS-PARA-ENTRY        PIC X(30) OCCURS 20 TIMES.
+           05 WS-PARA-IDX          PIC 9(2).
+           05 WS-MORE-PARAS        PIC X VALUE 'Y'.
+
+       01  WS-JCL-VARS.
+           05 WS-JCL-FILENAME      PIC X(20).
+           05 WS-JCL-LINE          PIC X(72).
+
+       01  WS-BATCH-VARS.
+           05 WS-RUN-MODE-INPUT    PIC X.
+           05 WS-RUN-MODE          PIC X VALUE 'I'.
+           05 WS-CONTROL-EOF       PIC X VALUE 'N'.
+           05 WS-PREV-APP-NAME     PIC X(8) VALUE SPACES.
+           05 WS-CONTROL-FILENAME  PIC X(20) VALUE "control.dat".
+
        SCREEN SECTION.
        01 MAIN-SCREEN FOREGROUND-COLOR IS 2.
-           05 FILLER PIC X(75) VALUE all "-" LINE 1 COL 5 
+           05 FILLER PIC X(75) VALUE all "-" LINE 1 COL 5
            .
-           05 FILLER PIC X VALUE "|" LINE PLUS 1 COL 5 .           
+           05 FILLER PIC X VALUE "|" LINE PLUS 1 COL 5 .
            05  FILLER PIC X(23)
            VALUE "Enter Application Name:" COL 10.
            05 PIC X(10) USING WS-APP-NAME  COL 35 .
@@ -36,8 +166,15 @@
            05 FILLER PIC X VALUE "|" LINE PLUS 1 COL 5.
            05 FILLER PIC X(18)
            VALUE "Enter Author Name:" COL 10.
-           05 PIC X(10) USING WS-AUTHOR-NAME  COL 35 .           
+           05 PIC X(10) USING WS-AUTHOR-NAME  COL 35 .
            05 FILLER PIC X VALUE "|" COL 80.
+
+           05 FILLER PIC X VALUE "|" LINE PLUS 1 COL 5.
+           05 FILLER PIC X(17)
+           VALUE "Mode Batch (O/N):" COL 10.
+           05 PIC X(1) USING WS-RUN-MODE-INPUT COL 35.
+           05 FILLER PIC X VALUE "|" COL 80.
+
            05  FILLER PIC X VALUE "|" LINE PLUS 1 COL 5.
            05  FILLER PIC X(7)
            VALUE "Options:" COL 15.
@@ -90,7 +227,7 @@
 
            05 FILLER PIC X VALUE "|" LINE PLUS 1 COL 5.
            05 FILLER PIC X(42)
-           VALUE "15. Integrer un appel type de sous-routine" COL 15.
+           VALUE "10. Integrer un appel type de sous-routine" COL 15.
            05 FILLER PIC X VALUE "|" COL 80.
 
            05 FILLER PIC X VALUE "|" LINE PLUS 1 COL 5.
@@ -113,113 +250,1073 @@
            VALUE "14. Integrer des paragraphes" COL 15.
            05 FILLER PIC X VALUE "|" COL 80.
 
+           05 FILLER PIC X VALUE "|" LINE PLUS 1 COL 5.
+           05 FILLER PIC X(30)
+           VALUE "15. Generer une requete INSERT" COL 15.
+           05 FILLER PIC X VALUE "|" COL 80.
+
+           05 FILLER PIC X VALUE "|" LINE PLUS 1 COL 5.
+           05 FILLER PIC X(30)
+           VALUE "16. Generer une requete DELETE" COL 15.
+           05 FILLER PIC X VALUE "|" COL 80.
+
+           05 FILLER PIC X VALUE "|" LINE PLUS 1 COL 5.
+           05 FILLER PIC X(35)
+           VALUE "17. Generer un JCL de compilation" COL 15.
+           05 FILLER PIC X VALUE "|" COL 80.
+
            05 FILLER PIC X VALUE "|" LINE PLUS 1 COL 5.
            05 FILLER PIC X(24)
-           VALUE "15. Quitter le programme" COL 15.
+           VALUE "18. Quitter le programme" COL 15.
            05 FILLER PIC X VALUE "|" COL 80.
 
-           05 FILLER PIC X VALUE "|" LINE PLUS 1 COL 5. 
+           05 FILLER PIC X VALUE "|" LINE PLUS 1 COL 5.
            05 FILLER PIC X(18)
            VALUE "Enter your choice:" COL 15.
            05 FILLER PIC X VALUE "|" COL 80.
 
-           05 FILLER PIC X(75) VALUE all "-" LINE plus 1 COL 5.        
+           05 FILLER PIC X(75) VALUE all "-" LINE plus 1 COL 5.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
 
-
            PERFORM INITIALIZE-SCREEN
-           PERFORM UNTIL WS-EXIT-FLAG = 'Y'
-               PERFORM DISPLAY-MENU
-               PERFORM PROCESS-CHOICE
-           END-PERFORM
+           IF WS-RUN-MODE = 'B'
+               PERFORM BATCH-DRIVER
+           ELSE
+               PERFORM UNTIL WS-EXIT-FLAG = 'Y'
+                   PERFORM DISPLAY-MENU
+                   PERFORM PROCESS-CHOICE
+               END-PERFORM
+               PERFORM CLOSE-OUTPUT-IF-OPEN
+           END-IF
            STOP RUN.
-       
+
        INITIALIZE-SCREEN.
-           DISPLAY MAIN-SCREEN.
+           PERFORM INITIALIZE-KNOWN-COPYBOOKS.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-CONTROL-FILENAME
+               WS-CPY-FILE-DETAILS
+               RETURNING WS-CPY-CHECK-RC
+           END-CALL.
+           IF WS-CPY-CHECK-RC = 0
+               MOVE 'B' TO WS-RUN-MODE
+           ELSE
+               DISPLAY MAIN-SCREEN
+               PERFORM ACCEPT-APPLICATION-NAMES
+               PERFORM VALIDATE-APPLICATION-NAMES
+               PERFORM UNTIL WS-VALID-NAME-FLAG = 'Y'
+                   DISPLAY
+                       "Nom d'application/auteur invalide - reessayez"
+                       LINE 39
+                   PERFORM ACCEPT-APPLICATION-NAMES
+                   PERFORM VALIDATE-APPLICATION-NAMES
+               END-PERFORM
+               ACCEPT WS-RUN-MODE-INPUT AT LINE 4 COL 35
+               IF WS-RUN-MODE-INPUT = 'O' OR WS-RUN-MODE-INPUT = 'o'
+                   MOVE 'B' TO WS-RUN-MODE
+               ELSE
+                   MOVE 'I' TO WS-RUN-MODE
+               END-IF
+           END-IF.
+           IF WS-RUN-MODE = 'I'
+               PERFORM BUILD-OUTPUT-FILENAME
+               OPEN OUTPUT OUTPUTFILE
+               MOVE 'Y' TO WS-OUTPUT-OPEN-FLAG
+           END-IF.
+
+       ACCEPT-APPLICATION-NAMES.
            DISPLAY " " LINE 2 COL 35 .
            ACCEPT WS-APP-NAME AT LINE 2 COL 35.
            DISPLAY " " LINE 3 COL 35 .
            ACCEPT WS-AUTHOR-NAME AT LINE 3 COL 35.
 
+       VALIDATE-APPLICATION-NAMES.
+           MOVE 'Y' TO WS-VALID-NAME-FLAG.
+           IF WS-APP-NAME = SPACES OR WS-AUTHOR-NAME = SPACES
+               MOVE 'N' TO WS-VALID-NAME-FLAG
+           ELSE
+               MOVE WS-APP-NAME TO WS-CHECK-NAME
+               PERFORM CHECK-PROGRAM-NAME-TOKEN
+               MOVE WS-AUTHOR-NAME TO WS-CHECK-NAME
+               PERFORM CHECK-PROGRAM-NAME-TOKEN
+           END-IF.
+
+       CHECK-PROGRAM-NAME-TOKEN.
+           MOVE 'N' TO WS-SEEN-SPACE.
+           PERFORM VARYING WS-NAME-IDX FROM 1 BY 1
+               UNTIL WS-NAME-IDX > 8
+               MOVE WS-CHECK-NAME(WS-NAME-IDX:1) TO WS-NAME-CHAR
+               EVALUATE TRUE
+                   WHEN WS-NAME-CHAR = SPACE
+                       MOVE 'Y' TO WS-SEEN-SPACE
+                   WHEN WS-SEEN-SPACE = 'Y'
+                       MOVE 'N' TO WS-VALID-NAME-FLAG
+                   WHEN WS-NAME-IDX = 1
+                           AND WS-NAME-CHAR IS NOT ALPHABETIC
+                       MOVE 'N' TO WS-VALID-NAME-FLAG
+                   WHEN WS-NAME-CHAR IS NOT ALPHABETIC
+                           AND WS-NAME-CHAR IS NOT NUMERIC
+                           AND WS-NAME-CHAR NOT = "-"
+                       MOVE 'N' TO WS-VALID-NAME-FLAG
+               END-EVALUATE
+           END-PERFORM.
+
+       BUILD-OUTPUT-FILENAME.
+           MOVE SPACES TO WS-OUTPUT-FILENAME.
+           STRING FUNCTION TRIM(WS-APP-NAME) DELIMITED BY SIZE
+                  ".cbl" DELIMITED BY SIZE
+                  INTO WS-OUTPUT-FILENAME
+           END-STRING.
+
+       CLOSE-OUTPUT-IF-OPEN.
+           IF WS-OUTPUT-OPEN-FLAG = 'Y'
+               CLOSE OUTPUTFILE
+               MOVE 'N' TO WS-OUTPUT-OPEN-FLAG
+           END-IF.
+
+       INITIALIZE-KNOWN-COPYBOOKS.
+           MOVE "lecture"  TO WS-KNOWN-CPY-NAME(1).
+           MOVE "ecriture" TO WS-KNOWN-CPY-NAME(2).
+           MOVE "tri"      TO WS-KNOWN-CPY-NAME(3).
+           MOVE "fusion"   TO WS-KNOWN-CPY-NAME(4).
+           MOVE 4 TO WS-KNOWN-CPY-COUNT.
+
        DISPLAY-MENU.
-           DISPLAY " " LINE 21 COL 35 .
-           ACCEPT WS-CHOICE AT LINE 21 COL 35.
-       
+           DISPLAY " " LINE 24 COL 35 .
+           ACCEPT WS-CHOICE AT LINE 24 COL 35.
+
        PROCESS-CHOICE.
+           ADD 1 TO WS-CHOICE-COUNT.
            EVALUATE WS-CHOICE
-               WHEN "1" PERFORM READ-SEQUENTIAL-FILE
-               WHEN "2" PERFORM WRITE-SEQUENTIAL-FILE
-               WHEN "3" PERFORM SORT-FILE
-               WHEN "4" PERFORM MERGE-FILES
-               WHEN "5" PERFORM ACCESS-DATABASE
-               WHEN "6" PERFORM GENERATE-SELECT-COUNT
-               WHEN "7" PERFORM GENERATE-CURSOR
-               WHEN "8" PERFORM GENERATE-UPDATE
-               WHEN "9" PERFORM CREATE-SUBROUTINE
-               WHEN "10" PERFORM INTEGRATE-SUBROUTINE-CALL
-               WHEN "11" PERFORM PREPARE-COPYBOOK-TEMPLATE
-               WHEN "12" PERFORM INTEGRATE-COPYBOOK
-               WHEN "13" PERFORM ADD-HELLOCOBOL
-               WHEN "14" PERFORM INTEGRATE-PROCEDURE-PARAGRAPHS
-               WHEN "15" PERFORM EXIT-PROGRAM
-               WHEN OTHER DISPLAY "Invalid Choice" LINE 29 END-DISPLAY
+               WHEN "1"
+                   MOVE "READ-SEQUENTIAL-FILE" TO WS-LAST-PARAGRAPH
+                   PERFORM READ-SEQUENTIAL-FILE
+               WHEN "2"
+                   MOVE "WRITE-SEQUENTIAL-FILE" TO WS-LAST-PARAGRAPH
+                   PERFORM WRITE-SEQUENTIAL-FILE
+               WHEN "3"
+                   MOVE "SORT-FILE" TO WS-LAST-PARAGRAPH
+                   PERFORM SORT-FILE
+               WHEN "4"
+                   MOVE "MERGE-FILES" TO WS-LAST-PARAGRAPH
+                   PERFORM MERGE-FILES
+               WHEN "5"
+                   MOVE "ACCESS-DATABASE" TO WS-LAST-PARAGRAPH
+                   PERFORM ACCESS-DATABASE
+               WHEN "6"
+                   MOVE "GENERATE-SELECT-COUNT" TO WS-LAST-PARAGRAPH
+                   PERFORM GENERATE-SELECT-COUNT
+               WHEN "7"
+                   MOVE "GENERATE-CURSOR" TO WS-LAST-PARAGRAPH
+                   PERFORM GENERATE-CURSOR
+               WHEN "8"
+                   MOVE "GENERATE-UPDATE" TO WS-LAST-PARAGRAPH
+                   PERFORM GENERATE-UPDATE
+               WHEN "9"
+                   MOVE "CREATE-SUBROUTINE" TO WS-LAST-PARAGRAPH
+                   PERFORM CREATE-SUBROUTINE
+               WHEN "10"
+                   MOVE "INTEGRATE-SUBROUTINE-CALL" TO WS-LAST-PARAGRAPH
+                   PERFORM INTEGRATE-SUBROUTINE-CALL
+               WHEN "11"
+                   MOVE "PREPARE-COPYBOOK-TEMPLATE" TO WS-LAST-PARAGRAPH
+                   PERFORM PREPARE-COPYBOOK-TEMPLATE
+               WHEN "12"
+                   MOVE "INTEGRATE-COPYBOOK" TO WS-LAST-PARAGRAPH
+                   PERFORM INTEGRATE-COPYBOOK
+               WHEN "13"
+                   MOVE "ADD-HELLOCOBOL" TO WS-LAST-PARAGRAPH
+                   PERFORM ADD-HELLOCOBOL
+               WHEN "14"
+                   MOVE "INTEGRATE-PROCEDURE-PARAGRAPHS" TO
+                       WS-LAST-PARAGRAPH
+                   PERFORM INTEGRATE-PROCEDURE-PARAGRAPHS
+               WHEN "15"
+                   MOVE "GENERATE-INSERT" TO WS-LAST-PARAGRAPH
+                   PERFORM GENERATE-INSERT
+               WHEN "16"
+                   MOVE "GENERATE-DELETE" TO WS-LAST-PARAGRAPH
+                   PERFORM GENERATE-DELETE
+               WHEN "17"
+                   MOVE "GENERATE-JCL" TO WS-LAST-PARAGRAPH
+                   PERFORM GENERATE-JCL
+               WHEN "18"
+                   MOVE "EXIT-PROGRAM" TO WS-LAST-PARAGRAPH
+                   PERFORM EXIT-PROGRAM
+               WHEN OTHER
+                   MOVE "INVALID" TO WS-LAST-PARAGRAPH
+                   DISPLAY "Invalid Choice" LINE 29
            END-EVALUATE.
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD.
+           STRING FUNCTION TRIM(WS-APP-NAME) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUTHOR-NAME) DELIMITED BY SIZE
+                  " CHOIX=" DELIMITED BY SIZE
+                  WS-CHOICE DELIMITED BY SIZE
+                  " PARAGRAPHE=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-LAST-PARAGRAPH) DELIMITED BY SIZE
+                  INTO AUDIT-RECORD
+           END-STRING.
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-AUDIT-FILENAME
+               WS-CPY-FILE-DETAILS
+               RETURNING WS-CPY-CHECK-RC
+           END-CALL.
+           IF WS-CPY-CHECK-RC = 0
+               OPEN EXTEND AUDITLOG
+           ELSE
+               OPEN OUTPUT AUDITLOG
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDITLOG.
+
+       BATCH-DRIVER.
+           OPEN INPUT CONTROLFILE.
+           MOVE 'N' TO WS-CONTROL-EOF.
+           PERFORM UNTIL WS-CONTROL-EOF = 'Y' OR WS-EXIT-FLAG = 'Y'
+               READ CONTROLFILE
+                   AT END
+                       MOVE 'Y' TO WS-CONTROL-EOF
+                   NOT AT END
+                       PERFORM PROCESS-CONTROL-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE CONTROLFILE.
+           PERFORM CLOSE-OUTPUT-IF-OPEN.
+
+       PROCESS-CONTROL-RECORD.
+           MOVE CTL-APP-NAME TO WS-APP-NAME.
+           MOVE CTL-AUTHOR TO WS-AUTHOR-NAME.
+           PERFORM VALIDATE-APPLICATION-NAMES.
+           IF WS-VALID-NAME-FLAG NOT = 'Y'
+               DISPLAY "Enregistrement de controle invalide - ignore"
+                   LINE 39
+           ELSE
+               IF CTL-APP-NAME NOT = WS-PREV-APP-NAME
+                   PERFORM CLOSE-OUTPUT-IF-OPEN
+                   PERFORM BUILD-OUTPUT-FILENAME
+                   OPEN OUTPUT OUTPUTFILE
+                   MOVE 'Y' TO WS-OUTPUT-OPEN-FLAG
+                   MOVE CTL-APP-NAME TO WS-PREV-APP-NAME
+               END-IF
+               MOVE CTL-CHOICE TO WS-CHOICE
+               PERFORM PROCESS-CHOICE
+           END-IF.
 
        EXIT-PROGRAM.
-           MOVE 'Y' TO WS-EXIT-FLAG.
+           IF WS-RUN-MODE = 'B'
+               MOVE 'Y' TO WS-EXIT-FLAG
+           ELSE
+               DISPLAY "Quitter le programme? (O/N):" LINE 28
+               ACCEPT WS-QUIT-CONFIRM LINE 28 COL 45
+               IF WS-QUIT-CONFIRM = 'O' OR WS-QUIT-CONFIRM = 'o'
+                   MOVE 'Y' TO WS-EXIT-FLAG
+               ELSE
+                   DISPLAY "Annule - retour au menu" LINE 29
+               END-IF
+           END-IF.
 
        READ-SEQUENTIAL-FILE.
            DISPLAY "Option 1: Lire un fichier sequentiel"  LINE 30.
-           OPEN OUTPUT OUTPUTFILE.
+           MOVE WS-LINES-WRITTEN TO WS-LINES-BEFORE.
            COPY 'lecture.cpy'.
-           CLOSE OUTPUTFILE.
-                 
+           COMPUTE WS-LINES-DELTA = WS-LINES-WRITTEN - WS-LINES-BEFORE.
+           IF WS-LINES-DELTA NOT = 43
+               DISPLAY "Avertissement: lecture.cpy incomplet" LINE 39
+           END-IF.
+
        WRITE-SEQUENTIAL-FILE.
            DISPLAY "Option 2: Ecrire un fichier sequentiel" LINE 30 .
-           OPEN OUTPUT OUTPUTFILE.
+           MOVE WS-LINES-WRITTEN TO WS-LINES-BEFORE.
            COPY 'ecriture.cpy'.
-           CLOSE OUTPUTFILE.
+           COMPUTE WS-LINES-DELTA = WS-LINES-WRITTEN - WS-LINES-BEFORE.
+           IF WS-LINES-DELTA NOT = 32
+               DISPLAY "Avertissement: ecriture.cpy incomplet" LINE 39
+           END-IF.
 
        SORT-FILE.
            DISPLAY "Option 3: Trier un fichier" LINE 30 .
-           OPEN OUTPUT OUTPUTFILE.
-           COPY 'fusion.cpy'.
-           CLOSE OUTPUTFILE.
+           MOVE WS-LINES-WRITTEN TO WS-LINES-BEFORE.
+           COPY 'tri.cpy'.
+           COMPUTE WS-LINES-DELTA = WS-LINES-WRITTEN - WS-LINES-BEFORE.
+           IF WS-LINES-DELTA NOT = 36
+               DISPLAY "Avertissement: tri.cpy incomplet" LINE 39
+           END-IF.
 
        MERGE-FILES.
            DISPLAY "Option 4: Fusionner plusieurs fichiers" LINE 30 .
-       
+           DISPLAY "Combien de fichiers a fusionner (2-9)?" LINE 31.
+           ACCEPT WS-MERGE-COUNT LINE 31 COL 45.
+           IF WS-MERGE-COUNT < 2
+               MOVE 2 TO WS-MERGE-COUNT
+           END-IF.
+           PERFORM WRITE-MERGE-HEADER.
+           PERFORM WRITE-MERGE-FILE-CONTROL.
+           PERFORM WRITE-MERGE-DATA-DIVISION.
+           PERFORM WRITE-MERGE-PROCEDURE-DIVISION.
+
+       WRITE-MERGE-HEADER.
+           MOVE "           IDENTIFICATION DIVISION." TO SKELETON
+           WRITE SKELETON.
+           MOVE "           PROGRAM-ID. fusion." TO SKELETON
+           WRITE SKELETON.
+           MOVE " " TO SKELETON
+           WRITE SKELETON.
+           MOVE "           ENVIRONMENT DIVISION." TO SKELETON
+           WRITE SKELETON.
+           MOVE "           INPUT-OUTPUT SECTION." TO SKELETON
+           WRITE SKELETON.
+           MOVE "           FILE-CONTROL." TO SKELETON
+           WRITE SKELETON.
+
+       WRITE-MERGE-FILE-CONTROL.
+           PERFORM VARYING WS-MERGE-IDX FROM 1 BY 1
+               UNTIL WS-MERGE-IDX > WS-MERGE-COUNT
+               MOVE WS-MERGE-IDX TO WS-MERGE-IDX-DISP
+               STRING "              SELECT InputFile" DELIMITED BY SIZE
+                      WS-MERGE-IDX-DISP DELIMITED BY SIZE
+                      " ASSIGN TO " DELIMITED BY SIZE
+                      QUOTE DELIMITED BY SIZE
+                      "fichier" DELIMITED BY SIZE
+                      WS-MERGE-IDX-DISP DELIMITED BY SIZE
+                      ".dat" DELIMITED BY SIZE
+                      QUOTE DELIMITED BY SIZE
+                      INTO WS-MERGE-LINE
+               END-STRING
+               MOVE WS-MERGE-LINE TO SKELETON
+               WRITE SKELETON
+               MOVE "               ORGANIZATION IS LINE SEQUENTIAL."
+                   TO SKELETON
+               WRITE SKELETON
+           END-PERFORM.
+           STRING "              SELECT OutputFile ASSIGN TO "
+                      DELIMITED BY SIZE
+                  QUOTE DELIMITED BY SIZE
+                  "fichier0.dat" DELIMITED BY SIZE
+                  QUOTE DELIMITED BY SIZE
+                  INTO WS-MERGE-LINE
+           END-STRING
+           MOVE WS-MERGE-LINE TO SKELETON
+           WRITE SKELETON.
+           MOVE "               ORGANIZATION IS LINE SEQUENTIAL."
+               TO SKELETON
+           WRITE SKELETON.
+           MOVE " " TO SKELETON
+           WRITE SKELETON.
+
+       WRITE-MERGE-DATA-DIVISION.
+           MOVE "           DATA DIVISION." TO SKELETON
+           WRITE SKELETON.
+           MOVE "           FILE SECTION." TO SKELETON
+           WRITE SKELETON.
+           PERFORM VARYING WS-MERGE-IDX FROM 1 BY 1
+               UNTIL WS-MERGE-IDX > WS-MERGE-COUNT
+               MOVE WS-MERGE-IDX TO WS-MERGE-IDX-DISP
+               STRING "           FD  InputFile" DELIMITED BY SIZE
+                      WS-MERGE-IDX-DISP DELIMITED BY SIZE
+                      "." DELIMITED BY SIZE
+                      INTO WS-MERGE-LINE
+               END-STRING
+               MOVE WS-MERGE-LINE TO SKELETON
+               WRITE SKELETON
+               STRING "           01  InputRecord" DELIMITED BY SIZE
+                      WS-MERGE-IDX-DISP DELIMITED BY SIZE
+                      "." DELIMITED BY SIZE
+                      INTO WS-MERGE-LINE
+               END-STRING
+               MOVE WS-MERGE-LINE TO SKELETON
+               WRITE SKELETON
+               MOVE "               COPY RECORD-FORMAT." TO SKELETON
+               WRITE SKELETON
+           END-PERFORM.
+           MOVE "           FD  OutputFile." TO SKELETON
+           WRITE SKELETON.
+           MOVE "           01  OutputRecord." TO SKELETON
+           WRITE SKELETON.
+           MOVE "               COPY RECORD-FORMAT." TO SKELETON
+           WRITE SKELETON.
+           MOVE " " TO SKELETON
+           WRITE SKELETON.
+           MOVE "           WORKING-STORAGE SECTION." TO SKELETON
+           WRITE SKELETON.
+           MOVE "           01  EndOfFile      PIC X VALUE 'N'."
+               TO SKELETON
+           WRITE SKELETON.
+           MOVE " " TO SKELETON
+           WRITE SKELETON.
+
+       WRITE-MERGE-PROCEDURE-DIVISION.
+           MOVE "           PROCEDURE DIVISION." TO SKELETON
+           WRITE SKELETON.
+           MOVE "           Main-Procedure." TO SKELETON
+           WRITE SKELETON.
+           PERFORM VARYING WS-MERGE-IDX FROM 1 BY 1
+               UNTIL WS-MERGE-IDX > WS-MERGE-COUNT
+               MOVE WS-MERGE-IDX TO WS-MERGE-IDX-DISP
+               STRING "               OPEN INPUT InputFile"
+                      DELIMITED BY SIZE
+                      WS-MERGE-IDX-DISP DELIMITED BY SIZE
+                      INTO WS-MERGE-LINE
+               END-STRING
+               MOVE WS-MERGE-LINE TO SKELETON
+               WRITE SKELETON
+           END-PERFORM.
+           MOVE "               OPEN OUTPUT OutputFile" TO SKELETON
+           WRITE SKELETON.
+           MOVE " " TO SKELETON
+           WRITE SKELETON.
+           PERFORM VARYING WS-MERGE-IDX FROM 1 BY 1
+               UNTIL WS-MERGE-IDX > WS-MERGE-COUNT
+               MOVE WS-MERGE-IDX TO WS-MERGE-IDX-DISP
+               MOVE "               MOVE 'N' TO EndOfFile" TO SKELETON
+               WRITE SKELETON
+               MOVE "               PERFORM UNTIL EndOfFile = 'Y'"
+                   TO SKELETON
+               WRITE SKELETON
+               STRING "               READ InputFile" DELIMITED BY SIZE
+                      WS-MERGE-IDX-DISP DELIMITED BY SIZE
+                      " INTO InputRecord" DELIMITED BY SIZE
+                      WS-MERGE-IDX-DISP DELIMITED BY SIZE
+                      INTO WS-MERGE-LINE
+               END-STRING
+               MOVE WS-MERGE-LINE TO SKELETON
+               WRITE SKELETON
+               MOVE "                       AT END" TO SKELETON
+               WRITE SKELETON
+               MOVE "                           MOVE 'Y' TO EndOfFile"
+                   TO SKELETON
+               WRITE SKELETON
+               MOVE "                       NOT AT END" TO SKELETON
+               WRITE SKELETON
+               STRING "                           MOVE InputRecord"
+                      DELIMITED BY SIZE
+                      WS-MERGE-IDX-DISP DELIMITED BY SIZE
+                      " TO OutputRecord" DELIMITED BY SIZE
+                      INTO WS-MERGE-LINE
+               END-STRING
+               MOVE WS-MERGE-LINE TO SKELETON
+               WRITE SKELETON
+               MOVE "                           WRITE OutputRecord"
+                   TO SKELETON
+               WRITE SKELETON
+               MOVE "                   END-READ" TO SKELETON
+               WRITE SKELETON
+               MOVE "               END-PERFORM" TO SKELETON
+               WRITE SKELETON
+               MOVE " " TO SKELETON
+               WRITE SKELETON
+           END-PERFORM.
+           PERFORM VARYING WS-MERGE-IDX FROM 1 BY 1
+               UNTIL WS-MERGE-IDX > WS-MERGE-COUNT
+               MOVE WS-MERGE-IDX TO WS-MERGE-IDX-DISP
+               STRING "               CLOSE InputFile" DELIMITED BY SIZE
+                      WS-MERGE-IDX-DISP DELIMITED BY SIZE
+                      INTO WS-MERGE-LINE
+               END-STRING
+               MOVE WS-MERGE-LINE TO SKELETON
+               WRITE SKELETON
+           END-PERFORM.
+           MOVE "               CLOSE OutputFile" TO SKELETON
+           WRITE SKELETON.
+           MOVE " " TO SKELETON
+           WRITE SKELETON.
+           MOVE "               STOP RUN." TO SKELETON
+           WRITE SKELETON.
+           MOVE "           END PROGRAM fusion." TO SKELETON
+           WRITE SKELETON.
+
        ACCESS-DATABASE.
            DISPLAY "Option 5: Acceder a une base de donnee" LINE 30 .
-       
+           MOVE "           EXEC SQL" TO SKELETON
+           WRITE SKELETON.
+           MOVE "               INCLUDE SQLCA" TO SKELETON
+           WRITE SKELETON.
+           MOVE "           END-EXEC." TO SKELETON
+           WRITE SKELETON.
+           MOVE " " TO SKELETON
+           WRITE SKELETON.
+           MOVE "           EXEC SQL" TO SKELETON
+           WRITE SKELETON.
+           STRING "               CONNECT TO " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-APP-NAME) DELIMITED BY SIZE
+                  "DB USER " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-APP-NAME) DELIMITED BY SIZE
+                  "USR" DELIMITED BY SIZE
+                  INTO WS-SQL-LINE
+           END-STRING
+           MOVE WS-SQL-LINE TO SKELETON
+           WRITE SKELETON.
+           MOVE "           END-EXEC." TO SKELETON
+           WRITE SKELETON.
+
        GENERATE-SELECT-COUNT.
-           DISPLAY "Option 6: Generer une requete SELECT COUNT(*)" 
+           DISPLAY "Option 6: Generer une requete SELECT COUNT(*)"
            LINE 30 .
-       
+           DISPLAY "Nom de la table:" LINE 31.
+           ACCEPT WS-TABLE-NAME LINE 31 COL 45.
+           MOVE "           EXEC SQL" TO SKELETON
+           WRITE SKELETON.
+           MOVE "               SELECT COUNT(*) INTO :WS-ROW-COUNT"
+               TO SKELETON
+           WRITE SKELETON.
+           STRING "               FROM " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TABLE-NAME) DELIMITED BY SIZE
+                  INTO WS-SQL-LINE
+           END-STRING
+           MOVE WS-SQL-LINE TO SKELETON
+           WRITE SKELETON.
+           MOVE "           END-EXEC." TO SKELETON
+           WRITE SKELETON.
+
        GENERATE-CURSOR.
            DISPLAY "Option 7: Generer un curseur" LINE 30.
-       
+           DISPLAY "Nom de la table:" LINE 31.
+           ACCEPT WS-TABLE-NAME LINE 31 COL 45.
+           DISPLAY "Copybook du layout (sans .cpy):" LINE 32.
+           ACCEPT WS-SRC-COPYBOOK LINE 32 COL 45.
+           PERFORM BUILD-HOSTVAR-LIST-FROM-COPYBOOK.
+           MOVE "           EXEC SQL" TO SKELETON
+           WRITE SKELETON.
+           MOVE "               DECLARE C1 CURSOR FOR" TO SKELETON
+           WRITE SKELETON.
+           STRING "               SELECT * FROM " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TABLE-NAME) DELIMITED BY SIZE
+                  INTO WS-SQL-LINE
+           END-STRING
+           MOVE WS-SQL-LINE TO SKELETON
+           WRITE SKELETON.
+           MOVE "           END-EXEC." TO SKELETON
+           WRITE SKELETON.
+           MOVE " " TO SKELETON
+           WRITE SKELETON.
+           MOVE "           EXEC SQL" TO SKELETON
+           WRITE SKELETON.
+           MOVE "               OPEN C1" TO SKELETON
+           WRITE SKELETON.
+           MOVE "           END-EXEC." TO SKELETON
+           WRITE SKELETON.
+           MOVE " " TO SKELETON
+           WRITE SKELETON.
+           MOVE "           EXEC SQL" TO SKELETON
+           WRITE SKELETON.
+           MOVE "               FETCH C1 INTO" TO SKELETON
+           WRITE SKELETON.
+           PERFORM WRITE-FETCH-HOSTVAR-LINES.
+           MOVE "           END-EXEC." TO SKELETON
+           WRITE SKELETON.
+           MOVE " " TO SKELETON
+           WRITE SKELETON.
+           MOVE "           EXEC SQL" TO SKELETON
+           WRITE SKELETON.
+           MOVE "               CLOSE C1" TO SKELETON
+           WRITE SKELETON.
+           MOVE "           END-EXEC." TO SKELETON
+           WRITE SKELETON.
+
+       BUILD-HOSTVAR-LIST-FROM-COPYBOOK.
+           MOVE SPACES TO WS-SRC-FILENAME.
+           STRING FUNCTION TRIM(WS-SRC-COPYBOOK) DELIMITED BY SIZE
+                  ".cpy" DELIMITED BY SIZE
+                  INTO WS-SRC-FILENAME
+           END-STRING.
+           MOVE 0 TO WS-HOSTVAR-COUNT.
+           MOVE 'N' TO WS-COPY-EOF.
+           OPEN INPUT COPYSRC.
+           PERFORM UNTIL WS-COPY-EOF = 'Y'
+               READ COPYSRC INTO WS-COPY-LINE
+                   AT END
+                       MOVE 'Y' TO WS-COPY-EOF
+                   NOT AT END
+                       PERFORM EXTRACT-FIELD-NAME-FROM-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE COPYSRC.
+
+       EXTRACT-FIELD-NAME-FROM-LINE.
+           MOVE FUNCTION TRIM(WS-COPY-LINE) TO WS-COPY-TRIMMED.
+           UNSTRING WS-COPY-TRIMMED DELIMITED BY ALL SPACE
+               INTO WS-TOKEN-LEVEL WS-TOKEN-NAME WS-TOKEN-REST
+           END-UNSTRING.
+           IF WS-TOKEN-LEVEL(1:1) IS NUMERIC
+               AND WS-TOKEN-LEVEL = "01"
+               PERFORM CAPTURE-COPYBOOK-RECORD-NAME
+           END-IF.
+           IF WS-TOKEN-LEVEL(1:1) IS NUMERIC
+               AND WS-TOKEN-LEVEL NOT = "01"
+               AND WS-TOKEN-NAME NOT = SPACES
+               AND WS-TOKEN-NAME NOT = "FILLER"
+               AND WS-TOKEN-REST NOT = SPACES
+               AND WS-HOSTVAR-COUNT < 20
+               ADD 1 TO WS-HOSTVAR-COUNT
+               MOVE WS-TOKEN-NAME TO WS-HOSTVAR-NAME(WS-HOSTVAR-COUNT)
+           END-IF.
+
+       CAPTURE-COPYBOOK-RECORD-NAME.
+           MOVE SPACES TO WS-COPYBOOK-RECORD-NAME.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TOKEN-NAME))
+               TO WS-REC-NAME-LEN.
+           IF WS-REC-NAME-LEN > 0
+               AND WS-TOKEN-NAME(WS-REC-NAME-LEN:1) = "."
+               SUBTRACT 1 FROM WS-REC-NAME-LEN
+           END-IF.
+           IF WS-REC-NAME-LEN > 0
+               MOVE WS-TOKEN-NAME(1:WS-REC-NAME-LEN)
+                   TO WS-COPYBOOK-RECORD-NAME
+           END-IF.
+
+       WRITE-FETCH-HOSTVAR-LINES.
+           PERFORM VARYING WS-HOSTVAR-IDX FROM 1 BY 1
+               UNTIL WS-HOSTVAR-IDX > WS-HOSTVAR-COUNT
+               IF WS-HOSTVAR-IDX < WS-HOSTVAR-COUNT
+                   STRING "                   :" DELIMITED BY SIZE
+                          WS-HOSTVAR-NAME(WS-HOSTVAR-IDX)
+                              DELIMITED BY SPACE
+                          "," DELIMITED BY SIZE
+                          INTO WS-SQL-LINE
+                   END-STRING
+               ELSE
+                   STRING "                   :" DELIMITED BY SIZE
+                          WS-HOSTVAR-NAME(WS-HOSTVAR-IDX)
+                              DELIMITED BY SPACE
+                          INTO WS-SQL-LINE
+                   END-STRING
+               END-IF
+               MOVE WS-SQL-LINE TO SKELETON
+               WRITE SKELETON
+           END-PERFORM.
+
+       BUILD-PARAM-LIST-FROM-HOSTVARS.
+           MOVE 1 TO WS-FETCH-PTR.
+           MOVE SPACES TO WS-FETCH-LIST.
+           PERFORM VARYING WS-HOSTVAR-IDX FROM 1 BY 1
+               UNTIL WS-HOSTVAR-IDX > WS-HOSTVAR-COUNT
+               IF WS-HOSTVAR-IDX = 1
+                   STRING WS-HOSTVAR-NAME(WS-HOSTVAR-IDX)
+                              DELIMITED BY SPACE
+                          INTO WS-FETCH-LIST
+                          WITH POINTER WS-FETCH-PTR
+                   END-STRING
+               ELSE
+                   STRING ", " DELIMITED BY SIZE
+                          WS-HOSTVAR-NAME(WS-HOSTVAR-IDX)
+                              DELIMITED BY SPACE
+                          INTO WS-FETCH-LIST
+                          WITH POINTER WS-FETCH-PTR
+                   END-STRING
+               END-IF
+           END-PERFORM.
+
        GENERATE-UPDATE.
            DISPLAY "Option 8: Generer une requete UPDATE" LINE 30 .
-       
+           DISPLAY "Nom de la table:" LINE 31.
+           ACCEPT WS-TABLE-NAME LINE 31 COL 45.
+           MOVE "           EXEC SQL" TO SKELETON
+           WRITE SKELETON.
+           STRING "               UPDATE " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TABLE-NAME) DELIMITED BY SIZE
+                  INTO WS-SQL-LINE
+           END-STRING
+           MOVE WS-SQL-LINE TO SKELETON
+           WRITE SKELETON.
+           MOVE "               SET COLUMN-NAME = :HOST-VARIABLE"
+               TO SKELETON
+           WRITE SKELETON.
+           MOVE "               WHERE KEY-COLUMN = :HOST-KEY"
+               TO SKELETON
+           WRITE SKELETON.
+           MOVE "           END-EXEC." TO SKELETON
+           WRITE SKELETON.
+
+       GENERATE-INSERT.
+           DISPLAY "Option 15: Generer une requete INSERT" LINE 30 .
+           DISPLAY "Nom de la table:" LINE 31.
+           ACCEPT WS-TABLE-NAME LINE 31 COL 45.
+           MOVE "           EXEC SQL" TO SKELETON
+           WRITE SKELETON.
+           STRING "               INSERT INTO " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TABLE-NAME) DELIMITED BY SIZE
+                  " (COLUMN-NAME)" DELIMITED BY SIZE
+                  INTO WS-SQL-LINE
+           END-STRING
+           MOVE WS-SQL-LINE TO SKELETON
+           WRITE SKELETON.
+           MOVE "               VALUES (:HOST-VARIABLE)" TO SKELETON
+           WRITE SKELETON.
+           MOVE "           END-EXEC." TO SKELETON
+           WRITE SKELETON.
+
+       GENERATE-DELETE.
+           DISPLAY "Option 16: Generer une requete DELETE" LINE 30 .
+           DISPLAY "Nom de la table:" LINE 31.
+           ACCEPT WS-TABLE-NAME LINE 31 COL 45.
+           MOVE "           EXEC SQL" TO SKELETON
+           WRITE SKELETON.
+           STRING "               DELETE FROM " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TABLE-NAME) DELIMITED BY SIZE
+                  INTO WS-SQL-LINE
+           END-STRING
+           MOVE WS-SQL-LINE TO SKELETON
+           WRITE SKELETON.
+           MOVE "               WHERE KEY-COLUMN = :HOST-KEY"
+               TO SKELETON
+           WRITE SKELETON.
+           MOVE "           END-EXEC." TO SKELETON
+           WRITE SKELETON.
+
        CREATE-SUBROUTINE.
            DISPLAY "Option 9: Creer une sous-routine" LINE 30 .
-       
+           IF WS-SUB-COUNT >= 10
+               DISPLAY "Catalogue de sous-routines plein" LINE 31
+           ELSE
+               ADD 1 TO WS-SUB-COUNT
+               DISPLAY "Nom de la sous-routine:" LINE 31
+               ACCEPT WS-SUB-NAME(WS-SUB-COUNT) LINE 31 COL 45
+               DISPLAY "Copybook de la LINKAGE SECTION (sans .cpy):"
+                   LINE 32
+               ACCEPT WS-SRC-COPYBOOK LINE 32 COL 45
+               PERFORM BUILD-HOSTVAR-LIST-FROM-COPYBOOK
+               PERFORM BUILD-PARAM-LIST-FROM-HOSTVARS
+               MOVE WS-FETCH-LIST TO WS-SUB-PARAMS(WS-SUB-COUNT)
+               MOVE WS-COPYBOOK-RECORD-NAME
+                   TO WS-SUB-RECORDNAME(WS-SUB-COUNT)
+               PERFORM WRITE-SUBROUTINE-SKELETON
+           END-IF.
+
+       WRITE-SUBROUTINE-SKELETON.
+           MOVE SPACES TO WS-SUB-FILENAME.
+           STRING FUNCTION TRIM(WS-SUB-NAME(WS-SUB-COUNT))
+                      DELIMITED BY SPACE
+                  ".cbl" DELIMITED BY SIZE
+                  INTO WS-SUB-FILENAME
+           END-STRING.
+           OPEN OUTPUT SUBFILE.
+           MOVE "           IDENTIFICATION DIVISION." TO SUB-RECORD
+           WRITE SUB-RECORD.
+           STRING "           PROGRAM-ID. " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SUB-NAME(WS-SUB-COUNT))
+                      DELIMITED BY SPACE
+                  "." DELIMITED BY SIZE
+                  INTO WS-SQL-LINE
+           END-STRING
+           MOVE WS-SQL-LINE TO SUB-RECORD
+           WRITE SUB-RECORD.
+           MOVE " " TO SUB-RECORD
+           WRITE SUB-RECORD.
+           MOVE "           ENVIRONMENT DIVISION." TO SUB-RECORD
+           WRITE SUB-RECORD.
+           MOVE "           DATA DIVISION." TO SUB-RECORD
+           WRITE SUB-RECORD.
+           MOVE "           LINKAGE SECTION." TO SUB-RECORD
+           WRITE SUB-RECORD.
+           STRING "           COPY " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SRC-COPYBOOK) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  INTO WS-SQL-LINE
+           END-STRING
+           MOVE WS-SQL-LINE TO SUB-RECORD
+           WRITE SUB-RECORD.
+           MOVE " " TO SUB-RECORD
+           WRITE SUB-RECORD.
+           STRING "           PROCEDURE DIVISION USING "
+                      DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-SUB-RECORDNAME(WS-SUB-COUNT))
+                      DELIMITED BY SPACE
+                  "." DELIMITED BY SIZE
+                  INTO WS-SQL-LINE
+           END-STRING
+           MOVE WS-SQL-LINE TO SUB-RECORD
+           WRITE SUB-RECORD.
+           MOVE "           Main-Procedure." TO SUB-RECORD
+           WRITE SUB-RECORD.
+           MOVE "               STOP RUN." TO SUB-RECORD
+           WRITE SUB-RECORD.
+           CLOSE SUBFILE.
+
        INTEGRATE-SUBROUTINE-CALL.
            DISPLAY "Option 10: Integrer un appel type de sous-routine"
            LINE 30.
-       
+           IF WS-SUB-COUNT = 0
+               DISPLAY "Aucune sous-routine enregistree" LINE 31
+           ELSE
+               DISPLAY "Sous-routines disponibles:" LINE 31
+               PERFORM VARYING WS-SUB-IDX FROM 1 BY 1
+                   UNTIL WS-SUB-IDX > WS-SUB-COUNT
+                   DISPLAY WS-SUB-IDX " - " WS-SUB-NAME(WS-SUB-IDX)
+                       LINE (31 + WS-SUB-IDX)
+               END-PERFORM
+               DISPLAY "Choisir le numero:" LINE 43
+               ACCEPT WS-SUB-CHOICE LINE 43 COL 45
+               IF WS-SUB-CHOICE > 0 AND WS-SUB-CHOICE <= WS-SUB-COUNT
+                   STRING "               CALL " DELIMITED BY SIZE
+                          QUOTE DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-SUB-NAME(WS-SUB-CHOICE))
+                              DELIMITED BY SPACE
+                          QUOTE DELIMITED BY SIZE
+                          " USING " DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-SUB-RECORDNAME
+                              (WS-SUB-CHOICE)) DELIMITED BY SIZE
+                          INTO WS-SQL-LINE
+                   END-STRING
+                   MOVE WS-SQL-LINE TO SKELETON
+                   WRITE SKELETON
+               END-IF
+           END-IF.
+
        PREPARE-COPYBOOK-TEMPLATE.
-           DISPLAY "Option 11: Preparer un template de Copybook"  
+           DISPLAY "Option 11: Preparer un template de Copybook"
            LINE 30.
-       
+           DISPLAY "Nom du copybook (sans .cpy):" LINE 31.
+           ACCEPT WS-NEW-COPYBOOK-NAME LINE 31 COL 45.
+           MOVE SPACES TO WS-NEW-COPYBOOK-FILE.
+           STRING FUNCTION TRIM(WS-NEW-COPYBOOK-NAME) DELIMITED BY SIZE
+                  ".cpy" DELIMITED BY SIZE
+                  INTO WS-NEW-COPYBOOK-FILE
+           END-STRING.
+           OPEN OUTPUT NEWCOPYBOOK.
+           STRING "           01  " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-NEW-COPYBOOK-NAME) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  INTO WS-WIZARD-LINE
+           END-STRING
+           MOVE WS-WIZARD-LINE TO NEW-COPYBOOK-RECORD
+           WRITE NEW-COPYBOOK-RECORD.
+           MOVE 'Y' TO WS-MORE-FIELDS.
+           PERFORM UNTIL WS-MORE-FIELDS NOT = 'Y'
+               DISPLAY "Niveau (ex 05):" LINE 33
+               ACCEPT WS-FIELD-LEVEL LINE 33 COL 45
+               DISPLAY "Nom du champ:" LINE 34
+               ACCEPT WS-FIELD-NAME LINE 34 COL 45
+               DISPLAY "Clause PIC:" LINE 35
+               ACCEPT WS-FIELD-PIC LINE 35 COL 45
+               DISPLAY "OCCURS (vide si aucun):" LINE 36
+               ACCEPT WS-FIELD-OCCURS LINE 36 COL 45
+               PERFORM WRITE-WIZARD-FIELD-LINE
+               DISPLAY "Autre champ? (O/N):" LINE 37
+               ACCEPT WS-MORE-FIELDS LINE 37 COL 45
+           END-PERFORM.
+           CLOSE NEWCOPYBOOK.
+           IF WS-KNOWN-CPY-COUNT < 14
+               ADD 1 TO WS-KNOWN-CPY-COUNT
+               MOVE WS-NEW-COPYBOOK-NAME
+                   TO WS-KNOWN-CPY-NAME(WS-KNOWN-CPY-COUNT)
+           END-IF.
+
+       WRITE-WIZARD-FIELD-LINE.
+           IF WS-FIELD-OCCURS = SPACES
+               STRING "               " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-FIELD-LEVEL) DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-FIELD-NAME) DELIMITED BY SIZE
+                      " PIC " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-FIELD-PIC) DELIMITED BY SIZE
+                      "." DELIMITED BY SIZE
+                      INTO WS-WIZARD-LINE
+               END-STRING
+           ELSE
+               STRING "               " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-FIELD-LEVEL) DELIMITED BY SIZE
+                      "  " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-FIELD-NAME) DELIMITED BY SIZE
+                      " OCCURS " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-FIELD-OCCURS) DELIMITED BY SIZE
+                      " TIMES PIC " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-FIELD-PIC) DELIMITED BY SIZE
+                      "." DELIMITED BY SIZE
+                      INTO WS-WIZARD-LINE
+               END-STRING
+           END-IF.
+           MOVE WS-WIZARD-LINE TO NEW-COPYBOOK-RECORD.
+           WRITE NEW-COPYBOOK-RECORD.
+
        INTEGRATE-COPYBOOK.
            DISPLAY "Option 12: Integrer un Copybook" LINE 30 .
-       
+           DISPLAY "Copybooks disponibles:" LINE 31.
+           PERFORM VARYING WS-KNOWN-IDX FROM 1 BY 1
+               UNTIL WS-KNOWN-IDX > WS-KNOWN-CPY-COUNT
+               MOVE SPACES TO WS-SRC-FILENAME
+               STRING FUNCTION TRIM(WS-KNOWN-CPY-NAME(WS-KNOWN-IDX))
+                          DELIMITED BY SPACE
+                      ".cpy" DELIMITED BY SIZE
+                      INTO WS-SRC-FILENAME
+               END-STRING
+               CALL "CBL_CHECK_FILE_EXIST" USING WS-SRC-FILENAME
+                   WS-CPY-FILE-DETAILS
+                   RETURNING WS-CPY-CHECK-RC
+               END-CALL
+               IF WS-CPY-CHECK-RC = 0
+                   DISPLAY WS-KNOWN-IDX " - "
+                       WS-KNOWN-CPY-NAME(WS-KNOWN-IDX)
+                       LINE (31 + WS-KNOWN-IDX)
+               END-IF
+           END-PERFORM.
+           DISPLAY "Numero du copybook a integrer:" LINE 47.
+           ACCEPT WS-CPY-CHOICE-NUM LINE 47 COL 45.
+           DISPLAY "Section cible (F=FILE SECTION, W=WORKING-STORAGE):"
+               LINE 48.
+           ACCEPT WS-CPY-TARGET LINE 48 COL 45.
+           IF WS-CHOICE-COUNT > 1
+               DISPLAY
+                  "Avertissement: du code a deja ete genere - la COPY"
+                   LINE 49
+               DISPLAY
+                  "sera ajoutee en fin de fichier, pas dans la section"
+                   LINE 50
+               DISPLAY "choisie" LINE 51
+           END-IF.
+           IF WS-CPY-CHOICE-NUM > 0
+               AND WS-CPY-CHOICE-NUM <= WS-KNOWN-CPY-COUNT
+               IF WS-CPY-TARGET = 'F' OR WS-CPY-TARGET = 'f'
+                   MOVE "      * COPY ajoutee dans la FILE SECTION"
+                       TO SKELETON
+                   WRITE SKELETON
+               ELSE
+                   MOVE
+                     "      * COPY ajoutee dans la WORKING-STORAGE"
+                       TO SKELETON
+                   WRITE SKELETON
+               END-IF
+               MOVE WS-KNOWN-CPY-NAME(WS-CPY-CHOICE-NUM)
+                   TO WS-SRC-COPYBOOK
+               STRING "           COPY '" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SRC-COPYBOOK) DELIMITED BY SPACE
+                      ".cpy'." DELIMITED BY SIZE
+                      INTO WS-SQL-LINE
+               END-STRING
+               MOVE WS-SQL-LINE TO SKELETON
+               WRITE SKELETON
+           END-IF.
+
        ADD-HELLOCOBOL.
            DISPLAY "Option 13: Ajouter un HelloCobol" LINE 30 .
-       
+           MOVE "           IDENTIFICATION DIVISION." TO SKELETON
+           WRITE SKELETON.
+           STRING "           PROGRAM-ID. " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-APP-NAME) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  INTO WS-SQL-LINE
+           END-STRING
+           MOVE WS-SQL-LINE TO SKELETON
+           WRITE SKELETON.
+           STRING "           AUTHOR. " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUTHOR-NAME) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  INTO WS-SQL-LINE
+           END-STRING
+           MOVE WS-SQL-LINE TO SKELETON
+           WRITE SKELETON.
+           MOVE " " TO SKELETON
+           WRITE SKELETON.
+           MOVE "           PROCEDURE DIVISION." TO SKELETON
+           WRITE SKELETON.
+           MOVE "           Main-Procedure." TO SKELETON
+           WRITE SKELETON.
+           STRING "               DISPLAY " DELIMITED BY SIZE
+                  QUOTE DELIMITED BY SIZE
+                  "Hello, Cobol!" DELIMITED BY SIZE
+                  QUOTE DELIMITED BY SIZE
+                  INTO WS-SQL-LINE
+           END-STRING
+           MOVE WS-SQL-LINE TO SKELETON
+           WRITE SKELETON.
+           MOVE "               STOP RUN." TO SKELETON
+           WRITE SKELETON.
+           STRING "           END PROGRAM " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-APP-NAME) DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  INTO WS-SQL-LINE
+           END-STRING
+           MOVE WS-SQL-LINE TO SKELETON
+           WRITE SKELETON.
+
        INTEGRATE-PROCEDURE-PARAGRAPHS.
            DISPLAY "Option 14: Integrer des paragraphes" LINE 30 .
+           MOVE 0 TO WS-PARA-COUNT.
+           MOVE 'Y' TO WS-MORE-PARAS.
+           PERFORM UNTIL WS-MORE-PARAS NOT = 'Y' OR WS-PARA-COUNT >= 20
+               ADD 1 TO WS-PARA-COUNT
+               DISPLAY "Nom du paragraphe:" LINE 31
+               ACCEPT WS-PARA-ENTRY(WS-PARA-COUNT) LINE 31 COL 45
+               DISPLAY "Autre paragraphe? (O/N):" LINE 32
+               ACCEPT WS-MORE-PARAS LINE 32 COL 45
+           END-PERFORM.
+           MOVE "           Main-Procedure." TO SKELETON
+           WRITE SKELETON.
+           PERFORM VARYING WS-PARA-IDX FROM 1 BY 1
+               UNTIL WS-PARA-IDX > WS-PARA-COUNT
+               STRING "               PERFORM " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-PARA-ENTRY(WS-PARA-IDX))
+                          DELIMITED BY SIZE
+                      INTO WS-SQL-LINE
+               END-STRING
+               MOVE WS-SQL-LINE TO SKELETON
+               WRITE SKELETON
+           END-PERFORM.
+           MOVE "               STOP RUN." TO SKELETON
+           WRITE SKELETON.
+           MOVE " " TO SKELETON
+           WRITE SKELETON.
+           PERFORM VARYING WS-PARA-IDX FROM 1 BY 1
+               UNTIL WS-PARA-IDX > WS-PARA-COUNT
+               STRING FUNCTION TRIM(WS-PARA-ENTRY(WS-PARA-IDX))
+                          DELIMITED BY SIZE
+                      "." DELIMITED BY SIZE
+                      INTO WS-SQL-LINE
+               END-STRING
+               MOVE WS-SQL-LINE TO SKELETON
+               WRITE SKELETON
+               MOVE "      * TODO: completer ce paragraphe." TO SKELETON
+               WRITE SKELETON
+           END-PERFORM.
+
+       GENERATE-JCL.
+           DISPLAY "Option 17: Generer un JCL de compilation" LINE 30.
+           MOVE SPACES TO WS-JCL-FILENAME.
+           STRING FUNCTION TRIM(WS-APP-NAME) DELIMITED BY SIZE
+                  ".jcl" DELIMITED BY SIZE
+                  INTO WS-JCL-FILENAME
+           END-STRING.
+           OPEN OUTPUT JCLFILE.
+           STRING "//" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-APP-NAME) DELIMITED BY SIZE
+                  " JOB (ACCT),'" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUTHOR-NAME) DELIMITED BY SIZE
+                  "',CLASS=A,MSGCLASS=X" DELIMITED BY SIZE
+                  INTO WS-JCL-LINE
+           END-STRING
+           MOVE WS-JCL-LINE TO JCL-RECORD
+           WRITE JCL-RECORD.
+           MOVE "//COMPILE EXEC PGM=IGYCRCTL" TO JCL-RECORD
+           WRITE JCL-RECORD.
+           STRING "//SYSIN    DD DSN=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-APP-NAME) DELIMITED BY SIZE
+                  ".SOURCE,DISP=SHR" DELIMITED BY SIZE
+                  INTO WS-JCL-LINE
+           END-STRING
+           MOVE WS-JCL-LINE TO JCL-RECORD
+           WRITE JCL-RECORD.
+           MOVE "//SYSPRINT DD SYSOUT=*" TO JCL-RECORD
+           WRITE JCL-RECORD.
+           MOVE "//LKED    EXEC PGM=IEWL,COND=(4,LT,COMPILE)"
+               TO JCL-RECORD
+           WRITE JCL-RECORD.
+           STRING "//SYSLMOD  DD DSN=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-APP-NAME) DELIMITED BY SIZE
+                  ".LOAD(" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-APP-NAME) DELIMITED BY SIZE
+                  "),DISP=SHR" DELIMITED BY SIZE
+                  INTO WS-JCL-LINE
+           END-STRING
+           MOVE WS-JCL-LINE TO JCL-RECORD
+           WRITE JCL-RECORD.
+           STRING "//GO      EXEC PGM=" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-APP-NAME) DELIMITED BY SIZE
+                  ",COND=((4,LT,COMPILE),(4,LT,LKED))" DELIMITED BY SIZE
+                  INTO WS-JCL-LINE
+           END-STRING
+           MOVE WS-JCL-LINE TO JCL-RECORD
+           WRITE JCL-RECORD.
+           MOVE "//SYSOUT   DD SYSOUT=*" TO JCL-RECORD
+           WRITE JCL-RECORD.
+           CLOSE JCLFILE.
